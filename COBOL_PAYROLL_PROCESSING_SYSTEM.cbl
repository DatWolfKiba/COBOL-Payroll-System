@@ -7,75 +7,747 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+           SELECT SORTED-EMPLOYEE-FILE ASSIGN TO "EMPSORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PAYROLL-REPORT ASSIGN TO "PAYROLL.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-MASTER ASSIGN TO "YTDMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS YTD-FILE-STATUS.
+           SELECT REJECT-REPORT ASSIGN TO "REJECTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT ACH-FILE ASSIGN TO "ACH.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
            FD EMPLOYEE-FILE.
+           01 RAW-EMPLOYEE-RECORD.
+               05 RAW-EMP-ID         PIC 9(5).
+               05 RAW-EMP-NAME       PIC A(30).
+               05 RAW-HOURS-WORKED   PIC 9(3).
+               05 RAW-HOURLY-RATE    PIC 9(4)V99.
+               05 RAW-PAY-TYPE       PIC X(1).
+               05 RAW-PERIOD-SALARY  PIC 9(7)V99.
+               05 RAW-DEPT-CODE      PIC X(4).
+               05 RAW-ROUTING-NUMBER PIC 9(9).
+               05 RAW-ACCOUNT-NUMBER PIC 9(12).
+
+           SD SORT-WORK-FILE.
+           01 SORT-RECORD.
+               05 SORT-EMP-ID        PIC 9(5).
+               05 SORT-EMP-NAME      PIC A(30).
+               05 SORT-HOURS-WORKED  PIC 9(3).
+               05 SORT-HOURLY-RATE   PIC 9(4)V99.
+               05 SORT-PAY-TYPE      PIC X(1).
+               05 SORT-PERIOD-SALARY PIC 9(7)V99.
+               05 SORT-DEPT-CODE     PIC X(4).
+               05 SORT-ROUTING-NUMBER PIC 9(9).
+               05 SORT-ACCOUNT-NUMBER PIC 9(12).
+
+           FD SORTED-EMPLOYEE-FILE.
            01 EMPLOYEE-RECORD.
                05 EMP-ID            PIC 9(5).
                05 EMP-NAME          PIC A(30).
-               05 HOURS-WORKED      PIC 9(2).
+               05 HOURS-WORKED      PIC 9(3).
                05 HOURLY-RATE       PIC 9(4)V99.
+               05 PAY-TYPE          PIC X(1).
+               05 PERIOD-SALARY     PIC 9(7)V99.
+               05 DEPT-CODE         PIC X(4).
+               05 ROUTING-NUMBER    PIC 9(9).
+               05 ACCOUNT-NUMBER    PIC 9(12).
 
            FD PAYROLL-REPORT.
-           01 PAYROLL-OUT.
-               05 OUT-EMP-ID        PIC 9(5).
-               05 OUT-EMP-NAME      PIC A(30).
-               05 OUT-GROSS-PAY     PIC 9(7)V99.
+           01 REPORT-LINE              PIC X(80).
+
+           FD YTD-MASTER.
+           01 YTD-RECORD.
+               05 YTD-EMP-ID        PIC 9(5).
+               05 YTD-GROSS-PAY     PIC 9(9)V99.
+               05 YTD-NET-PAY       PIC 9(9)V99.
+               05 YTD-FED-TAX       PIC 9(9)V99.
+               05 YTD-STATE-TAX     PIC 9(9)V99.
+               05 YTD-DEDUCTIONS    PIC 9(9)V99.
+
+           FD REJECT-REPORT.
+           01 REJECT-OUT.
+               05 REJ-EMP-ID        PIC 9(5).
+               05 REJ-EMP-NAME      PIC A(30).
+               05 REJ-REASON-CODE   PIC X(4).
+               05 REJ-REASON-TEXT   PIC X(40).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-EMP-ID       PIC 9(5).
+               05 CKPT-COUNT        PIC 9(3).
+               05 CKPT-TOTAL-HOURS     PIC 9(7).
+               05 CKPT-TOTAL-GROSS     PIC 9(9)V99.
+               05 CKPT-TOTAL-NET       PIC 9(9)V99.
+               05 CKPT-REJECT-COUNT    PIC 9(3).
+               05 CKPT-PAGE-NUMBER     PIC 9(3).
+               05 CKPT-LINE-COUNT      PIC 9(3).
+               05 CKPT-PREV-DEPT-CODE  PIC X(4).
+               05 CKPT-DEPT-SUB-COUNT  PIC 9(5).
+               05 CKPT-DEPT-SUB-GROSS  PIC 9(9)V99.
+               05 CKPT-DEPT-SUB-NET    PIC 9(9)V99.
+               05 CKPT-PAGE-SUB-GROSS  PIC 9(9)V99.
+               05 CKPT-PAGE-SUB-NET    PIC 9(9)V99.
+
+           FD ACH-FILE.
+           01 ACH-OUT.
+               05 ACH-EMP-ID        PIC 9(5).
+               05 ACH-ROUTING-NUMBER PIC 9(9).
+               05 ACH-ACCOUNT-NUMBER PIC 9(12).
+               05 ACH-NET-AMOUNT    PIC 9(9)V99.
 
        WORKING-STORAGE SECTION.
+           01 RESTART-OPTION       PIC X(1).
+           01 REAL-RESTART         PIC X(3) VALUE 'NO'.
+           01 LAST-CKPT-EMP-ID     PIC 9(5) VALUE 0.
+           01 VALID-EMPLOYEE       PIC X(3) VALUE 'YES'.
+           01 MAX-HOURS-CEILING    PIC 9(3) VALUE 80.
+           01 MAX-SALARY-CEILING   PIC 9(7)V99 VALUE 500000.00.
+           01 REJECT-COUNT         PIC 9(3) VALUE 0.
+           01 SEEN-COUNT           PIC 9(3) VALUE 0.
+           01 SEEN-EMP-IDS.
+               05 SEEN-EMP-ID OCCURS 999 TIMES PIC 9(5).
+           01 DUPE-INDEX            PIC 9(3).
+           01 YTD-FILE-STATUS      PIC X(2).
+           01 CHECKPOINT-FILE-STATUS PIC X(2).
+           01 TOTAL-HOURS          PIC 9(7) VALUE 0.
+           01 TOTAL-GROSS-PAY      PIC 9(9)V99 VALUE 0.
+           01 TOTAL-NET-PAY        PIC 9(9)V99 VALUE 0.
+           01 WS-CTL-COUNT         PIC ZZZ9.
+           01 WS-CTL-EXPECTED      PIC ZZZ9.
+           01 WS-CTL-HOURS         PIC ZZZZZZ9.
+           01 WS-CTL-GROSS         PIC ZZZ,ZZZ,ZZ9.99.
+           01 WS-CTL-NET           PIC ZZZ,ZZZ,ZZ9.99.
            01 GROSS-PAY            PIC 9(7)V99.
-           01 EOF-FLAG             PIC X(2) VALUE 'NO'.
-           01 NUM-EMPLOYEES       PIC 9(3).  
-           01 I                    PIC 9(2).
-           01 USER-EMP-ID          PIC 9(5).
-           01 USER-EMP-NAME        PIC A(30).
-           01 USER-HOURS-WORKED    PIC 9(2).
-           01 USER-HOURLY-RATE     PIC 9(4)V99.
+           01 EOF-FLAG             PIC X(3) VALUE 'NO'.
+           01 NUM-EMPLOYEES       PIC 9(3).
+           01 I                    PIC 9(3).
+           01 REGULAR-HOURS        PIC 9(2).
+           01 OVERTIME-HOURS       PIC 9(2).
+           01 DOUBLETIME-HOURS     PIC 9(2).
+           01 OVERTIME-RATE        PIC 9(5)V99.
+           01 DOUBLETIME-RATE      PIC 9(5)V99.
+           01 NET-PAY              PIC 9(7)V99.
+           01 TAXABLE-WAGES        PIC 9(7)V99.
+           01 FEDERAL-TAX          PIC 9(6)V99.
+           01 STATE-TAX            PIC 9(6)V99.
+           01 STATE-TAX-RATE-LOW   PIC 9V999 VALUE 0.020.
+           01 STATE-TAX-RATE-MID   PIC 9V999 VALUE 0.035.
+           01 STATE-TAX-RATE-HIGH  PIC 9V999 VALUE 0.050.
+           01 HEALTH-INS-DEDUCTION PIC 9(4)V99 VALUE 75.00.
+           01 RETIREMENT-401K-RATE PIC 9V999 VALUE 0.040.
+           01 RETIREMENT-401K-AMT  PIC 9(6)V99.
+           01 PRETAX-DEDUCTIONS    PIC 9(6)V99.
+           01 TOTAL-DEDUCTIONS     PIC 9(7)V99.
+           01 PAGE-SIZE-LINES      PIC 9(2) VALUE 40.
+           01 LINE-COUNT           PIC 9(3) VALUE 0.
+           01 PAGE-NUMBER          PIC 9(3) VALUE 0.
+           01 PREV-DEPT-CODE       PIC X(4) VALUE SPACES.
+           01 DEPT-SUBTOTAL-COUNT  PIC 9(5) VALUE 0.
+           01 DEPT-SUBTOTAL-GROSS  PIC 9(9)V99 VALUE 0.
+           01 DEPT-SUBTOTAL-NET    PIC 9(9)V99 VALUE 0.
+           01 PAGE-SUBTOTAL-GROSS  PIC 9(9)V99 VALUE 0.
+           01 PAGE-SUBTOTAL-NET    PIC 9(9)V99 VALUE 0.
+           01 WS-CURRENT-DATE.
+               05 WS-CD-YYYY        PIC 9(4).
+               05 WS-CD-MM          PIC 9(2).
+               05 WS-CD-DD          PIC 9(2).
+           01 WS-RUN-DATE-DISPLAY  PIC X(10).
+           01 WS-DET-EMP-ID        PIC ZZZZ9.
+           01 WS-DET-HOURS         PIC ZZ9.
+           01 WS-DET-HOURS-TXT     PIC X(3).
+           01 WS-DET-GROSS         PIC Z,ZZZ,ZZ9.99.
+           01 WS-DET-NET           PIC Z,ZZZ,ZZ9.99.
+           01 WS-PAGE-NUM-DISPLAY  PIC ZZ9.
+           01 WS-SUB-COUNT         PIC ZZZZ9.
+           01 WS-SUB-GROSS         PIC ZZZ,ZZZ,ZZ9.99.
+           01 WS-SUB-NET           PIC ZZZ,ZZZ,ZZ9.99.
+           01 WS-HDR-ID            PIC X(5)  VALUE "ID".
+           01 WS-HDR-NAME          PIC X(30) VALUE "EMPLOYEE NAME".
+           01 WS-HDR-DEPT          PIC X(4)  VALUE "DEPT".
+           01 WS-HDR-HOURS         PIC X(3)  VALUE "HRS".
+           01 WS-HDR-GROSS         PIC X(12) VALUE "GROSS PAY".
+           01 WS-HDR-NET           PIC X(12) VALUE "NET PAY".
+           01 WS-HDR-RULE-ID       PIC X(5)  VALUE ALL "-".
+           01 WS-HDR-RULE-NAME     PIC X(30) VALUE ALL "-".
+           01 WS-HDR-RULE-DEPT     PIC X(4)  VALUE ALL "-".
+           01 WS-HDR-RULE-HOURS    PIC X(3)  VALUE ALL "-".
+           01 WS-HDR-RULE-GROSS    PIC X(12) VALUE ALL "-".
+           01 WS-HDR-RULE-NET      PIC X(12) VALUE ALL "-".
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            DISPLAY "Welcome to the Payroll System!".
            DISPLAY "Please follow the instructions to enter details.".
 
-           DISPLAY "Enter the number of employees to process: ".
+           DISPLAY "Enter the expected number of employees: ".
            ACCEPT NUM-EMPLOYEES.
 
-           OPEN OUTPUT PAYROLL-REPORT.
-           DISPLAY "Starting payroll processing..." 
+           DISPLAY "Restart from last checkpoint? (Y/N): ".
+           ACCEPT RESTART-OPTION.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-DEPT-CODE SORT-EMP-ID
+               USING EMPLOYEE-FILE
+               GIVING SORTED-EMPLOYEE-FILE.
+
+           OPEN INPUT SORTED-EMPLOYEE-FILE.
+           MOVE 0 TO I.
 
-           PERFORM PROCESS-EMPLOYEES 
-               VARYING I FROM 1 
-               BY 1 
-               UNTIL I > NUM-EMPLOYEES.
-               
+           IF RESTART-OPTION = 'Y' OR RESTART-OPTION = 'y'
+               PERFORM READ-CHECKPOINT
+           END-IF.
+
+           IF LAST-CKPT-EMP-ID NOT = 0
+               MOVE 'YES' TO REAL-RESTART
+           END-IF.
+
+           IF REAL-RESTART = 'YES'
+               OPEN EXTEND PAYROLL-REPORT
+               OPEN EXTEND REJECT-REPORT
+               OPEN EXTEND ACH-FILE
+               PERFORM SKIP-PROCESSED-EMPLOYEES
+           ELSE
+               MOVE 0 TO I
+               OPEN OUTPUT PAYROLL-REPORT
+               OPEN OUTPUT REJECT-REPORT
+               OPEN OUTPUT ACH-FILE
+           END-IF.
+
+           PERFORM OPEN-YTD-MASTER.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CD-MM DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-CD-DD DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-CD-YYYY DELIMITED BY SIZE
+               INTO WS-RUN-DATE-DISPLAY.
+
+           DISPLAY "Starting payroll processing..."
+
+           READ SORTED-EMPLOYEE-FILE
+               AT END MOVE 'YES' TO EOF-FLAG
+           END-READ.
+
+           PERFORM UNTIL EOF-FLAG = 'YES'
+               ADD 1 TO I
+               PERFORM PROCESS-EMPLOYEES
+               PERFORM WRITE-CHECKPOINT
+               READ SORTED-EMPLOYEE-FILE
+                   AT END MOVE 'YES' TO EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+           PERFORM PRINT-CONTROL-REPORT.
+           PERFORM CLEAR-CHECKPOINT.
+
+           CLOSE SORTED-EMPLOYEE-FILE.
            CLOSE PAYROLL-REPORT.
+           CLOSE REJECT-REPORT.
+           CLOSE ACH-FILE.
+           CLOSE YTD-MASTER.
 
            DISPLAY "PAYROLL PROCESSING COMPLETED."
 
            STOP RUN.
 
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CHECKPOINT-FILE-STATUS = '35'
+               MOVE 0 TO LAST-CKPT-EMP-ID
+               MOVE 0 TO I
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO LAST-CKPT-EMP-ID
+                       MOVE 0 TO I
+                   NOT AT END
+                       MOVE CKPT-EMP-ID TO LAST-CKPT-EMP-ID
+                       MOVE CKPT-COUNT TO I
+                       MOVE CKPT-TOTAL-HOURS TO TOTAL-HOURS
+                       MOVE CKPT-TOTAL-GROSS TO TOTAL-GROSS-PAY
+                       MOVE CKPT-TOTAL-NET TO TOTAL-NET-PAY
+                       MOVE CKPT-REJECT-COUNT TO REJECT-COUNT
+                       MOVE CKPT-PAGE-NUMBER TO PAGE-NUMBER
+                       MOVE CKPT-LINE-COUNT TO LINE-COUNT
+                       MOVE CKPT-PREV-DEPT-CODE TO PREV-DEPT-CODE
+                       MOVE CKPT-DEPT-SUB-COUNT TO DEPT-SUBTOTAL-COUNT
+                       MOVE CKPT-DEPT-SUB-GROSS TO DEPT-SUBTOTAL-GROSS
+                       MOVE CKPT-DEPT-SUB-NET TO DEPT-SUBTOTAL-NET
+                       MOVE CKPT-PAGE-SUB-GROSS TO PAGE-SUBTOTAL-GROSS
+                       MOVE CKPT-PAGE-SUB-NET TO PAGE-SUBTOTAL-NET
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF LAST-CKPT-EMP-ID NOT = 0
+               DISPLAY "Resuming after employee " LAST-CKPT-EMP-ID
+                   " (" I " already processed)"
+           ELSE
+               DISPLAY "No checkpoint found - starting a fresh run."
+           END-IF.
+
+       SKIP-PROCESSED-EMPLOYEES.
+           PERFORM UNTIL EOF-FLAG = 'YES'
+               READ SORTED-EMPLOYEE-FILE
+                   AT END MOVE 'YES' TO EOF-FLAG
+               END-READ
+               IF EOF-FLAG NOT = 'YES'
+                   PERFORM VALIDATE-EMPLOYEE-BASIC
+                   IF VALID-EMPLOYEE = 'YES'
+                       ADD 1 TO SEEN-COUNT
+                       MOVE EMP-ID TO SEEN-EMP-ID (SEEN-COUNT)
+                   END-IF
+                   IF EMP-ID = LAST-CKPT-EMP-ID
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE EMP-ID TO CKPT-EMP-ID.
+           MOVE I TO CKPT-COUNT.
+           MOVE TOTAL-HOURS TO CKPT-TOTAL-HOURS.
+           MOVE TOTAL-GROSS-PAY TO CKPT-TOTAL-GROSS.
+           MOVE TOTAL-NET-PAY TO CKPT-TOTAL-NET.
+           MOVE REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+           MOVE LINE-COUNT TO CKPT-LINE-COUNT.
+           MOVE PREV-DEPT-CODE TO CKPT-PREV-DEPT-CODE.
+           MOVE DEPT-SUBTOTAL-COUNT TO CKPT-DEPT-SUB-COUNT.
+           MOVE DEPT-SUBTOTAL-GROSS TO CKPT-DEPT-SUB-GROSS.
+           MOVE DEPT-SUBTOTAL-NET TO CKPT-DEPT-SUB-NET.
+           MOVE PAGE-SUBTOTAL-GROSS TO CKPT-PAGE-SUB-GROSS.
+           MOVE PAGE-SUBTOTAL-NET TO CKPT-PAGE-SUB-NET.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       PRINT-CONTROL-REPORT.
+           IF PREV-DEPT-CODE NOT = SPACES
+               PERFORM PRINT-DEPT-SUBTOTAL
+           END-IF.
+           IF LINE-COUNT > 0
+               PERFORM PRINT-PAGE-SUBTOTAL
+           END-IF.
+
+           MOVE I TO WS-CTL-COUNT.
+           MOVE NUM-EMPLOYEES TO WS-CTL-EXPECTED.
+           MOVE TOTAL-HOURS TO WS-CTL-HOURS.
+           MOVE TOTAL-GROSS-PAY TO WS-CTL-GROSS.
+           MOVE TOTAL-NET-PAY TO WS-CTL-NET.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE AFTER ADVANCING PAGE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CONTROL TOTALS" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "EMPLOYEES PROCESSED: " DELIMITED BY SIZE
+               WS-CTL-COUNT DELIMITED BY SIZE
+               "  EXPECTED: " DELIMITED BY SIZE
+               WS-CTL-EXPECTED DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL HOURS: " DELIMITED BY SIZE
+               WS-CTL-HOURS DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL GROSS PAY: " DELIMITED BY SIZE
+               WS-CTL-GROSS DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL NET PAY: " DELIMITED BY SIZE
+               WS-CTL-NET DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE REJECT-COUNT TO WS-CTL-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "EMPLOYEES REJECTED: " DELIMITED BY SIZE
+               WS-CTL-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           DISPLAY "CONTROL TOTALS - PROCESSED: " I
+               " OF EXPECTED: " NUM-EMPLOYEES.
+           DISPLAY "TOTAL HOURS: " TOTAL-HOURS.
+           DISPLAY "TOTAL GROSS PAY: " TOTAL-GROSS-PAY.
+           DISPLAY "TOTAL NET PAY: " TOTAL-NET-PAY.
+           DISPLAY "EMPLOYEES REJECTED: " REJECT-COUNT.
+
+       OPEN-YTD-MASTER.
+           OPEN I-O YTD-MASTER.
+           IF YTD-FILE-STATUS = '35'
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO WS-PAGE-NUM-DISPLAY.
+
+           IF PAGE-NUMBER > 1
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE AFTER ADVANCING PAGE
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "PAYROLL REGISTER" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+               "   PAGE: " DELIMITED BY SIZE
+               WS-PAGE-NUM-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-HDR-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-NAME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-DEPT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-HOURS DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-GROSS DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-NET DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-HDR-RULE-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-RULE-NAME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-RULE-DEPT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-RULE-HOURS DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-RULE-GROSS DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-HDR-RULE-NET DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE 0 TO LINE-COUNT.
+
+       PRINT-DETAIL-LINE.
+           IF LINE-COUNT = 0
+               PERFORM PRINT-PAGE-HEADER
+           END-IF.
+
+           IF DEPT-CODE NOT = PREV-DEPT-CODE
+               AND PREV-DEPT-CODE NOT = SPACES
+               PERFORM PRINT-DEPT-SUBTOTAL
+           END-IF.
+           MOVE DEPT-CODE TO PREV-DEPT-CODE.
+
+           MOVE EMP-ID TO WS-DET-EMP-ID.
+           IF PAY-TYPE = 'S'
+               MOVE SPACES TO WS-DET-HOURS-TXT
+           ELSE
+               MOVE HOURS-WORKED TO WS-DET-HOURS
+               MOVE WS-DET-HOURS TO WS-DET-HOURS-TXT
+           END-IF.
+           MOVE GROSS-PAY TO WS-DET-GROSS.
+           MOVE NET-PAY TO WS-DET-NET.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-DET-EMP-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               EMP-NAME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               DEPT-CODE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-DET-HOURS-TXT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-DET-GROSS DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-DET-NET DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO DEPT-SUBTOTAL-COUNT.
+           ADD GROSS-PAY TO DEPT-SUBTOTAL-GROSS.
+           ADD NET-PAY TO DEPT-SUBTOTAL-NET.
+           ADD GROSS-PAY TO PAGE-SUBTOTAL-GROSS.
+           ADD NET-PAY TO PAGE-SUBTOTAL-NET.
+
+           IF LINE-COUNT >= PAGE-SIZE-LINES
+               PERFORM PRINT-PAGE-SUBTOTAL
+               MOVE 0 TO LINE-COUNT
+           END-IF.
+
+       PRINT-DEPT-SUBTOTAL.
+           MOVE DEPT-SUBTOTAL-COUNT TO WS-SUB-COUNT.
+           MOVE DEPT-SUBTOTAL-GROSS TO WS-SUB-GROSS.
+           MOVE DEPT-SUBTOTAL-NET TO WS-SUB-NET.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "DEPT " DELIMITED BY SIZE
+               PREV-DEPT-CODE DELIMITED BY SIZE
+               " SUB(" DELIMITED BY SIZE
+               WS-SUB-COUNT DELIMITED BY SIZE
+               " EMP) GROSS:" DELIMITED BY SIZE
+               WS-SUB-GROSS DELIMITED BY SIZE
+               "  NET: " DELIMITED BY SIZE
+               WS-SUB-NET DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE 0 TO DEPT-SUBTOTAL-COUNT.
+           MOVE 0 TO DEPT-SUBTOTAL-GROSS.
+           MOVE 0 TO DEPT-SUBTOTAL-NET.
+
+       PRINT-PAGE-SUBTOTAL.
+           MOVE PAGE-NUMBER TO WS-PAGE-NUM-DISPLAY.
+           MOVE PAGE-SUBTOTAL-GROSS TO WS-SUB-GROSS.
+           MOVE PAGE-SUBTOTAL-NET TO WS-SUB-NET.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  PAGE " DELIMITED BY SIZE
+               WS-PAGE-NUM-DISPLAY DELIMITED BY SIZE
+               " SUBTOTAL  GROSS: " DELIMITED BY SIZE
+               WS-SUB-GROSS DELIMITED BY SIZE
+               "  NET: " DELIMITED BY SIZE
+               WS-SUB-NET DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE 0 TO PAGE-SUBTOTAL-GROSS.
+           MOVE 0 TO PAGE-SUBTOTAL-NET.
+
        PROCESS-EMPLOYEES.
-           DISPLAY "Enter details for Employee # " I.
-           DISPLAY "Enter Employee ID: ".
-           ACCEPT USER-EMP-ID.
-           DISPLAY "Enter Employee Name: ".
-           ACCEPT USER-EMP-NAME.
-           DISPLAY "Enter Hours Worked: ".
-           ACCEPT USER-HOURS-WORKED.
-           DISPLAY "Enter Hourly Rate: ".
-           ACCEPT USER-HOURLY-RATE.
-
-           COMPUTE GROSS-PAY = USER-HOURS-WORKED * USER-HOURLY-RATE.
-
-           MOVE USER-EMP-ID TO OUT-EMP-ID.
-           MOVE USER-EMP-NAME TO OUT-EMP-NAME.
-           MOVE GROSS-PAY TO OUT-GROSS-PAY.
-
-           WRITE PAYROLL-OUT.
-
-           DISPLAY "Employee " USER-EMP-NAME " Gross pay of " GROSS-PAY.
-           DISPLAY "----------------------------------------".
-           MOVE 'NO' TO EOF-FLAG.
+           PERFORM VALIDATE-EMPLOYEE.
+
+           IF VALID-EMPLOYEE = 'YES'
+               ADD 1 TO SEEN-COUNT
+               MOVE EMP-ID TO SEEN-EMP-ID (SEEN-COUNT)
+
+               PERFORM CALCULATE-GROSS-PAY
+               PERFORM CALCULATE-NET-PAY
+               PERFORM UPDATE-YTD
+               PERFORM PRINT-DETAIL-LINE
+               PERFORM WRITE-ACH-RECORD
+
+               IF PAY-TYPE NOT = 'S'
+                   ADD HOURS-WORKED TO TOTAL-HOURS
+               END-IF
+               ADD GROSS-PAY TO TOTAL-GROSS-PAY
+               ADD NET-PAY TO TOTAL-NET-PAY
+
+               DISPLAY "Employee " EMP-NAME " Gross pay of " GROSS-PAY
+                   " Net pay of " NET-PAY
+               DISPLAY "----------------------------------------"
+           END-IF.
+
+       VALIDATE-EMPLOYEE.
+           PERFORM VALIDATE-EMPLOYEE-BASIC.
+
+           IF VALID-EMPLOYEE = 'YES'
+               PERFORM CHECK-DUPLICATE-ID
+           END-IF.
+
+           IF VALID-EMPLOYEE = 'NO '
+               PERFORM WRITE-REJECT
+           END-IF.
+
+       VALIDATE-EMPLOYEE-BASIC.
+           MOVE 'YES' TO VALID-EMPLOYEE.
+
+           IF PAY-TYPE = 'S'
+               IF PERIOD-SALARY <= 0
+                   MOVE 'NO ' TO VALID-EMPLOYEE
+                   MOVE 'SAL ' TO REJ-REASON-CODE
+                   MOVE "INVALID OR ZERO PERIOD SALARY"
+                       TO REJ-REASON-TEXT
+               END-IF
+
+               IF VALID-EMPLOYEE = 'YES'
+                   AND PERIOD-SALARY > MAX-SALARY-CEILING
+                   MOVE 'NO ' TO VALID-EMPLOYEE
+                   MOVE 'SALC' TO REJ-REASON-CODE
+                   MOVE "PERIOD SALARY EXCEEDS CEILING"
+                       TO REJ-REASON-TEXT
+               END-IF
+           ELSE
+               IF PAY-TYPE = 'H'
+                   IF HOURLY-RATE <= 0
+                       MOVE 'NO ' TO VALID-EMPLOYEE
+                       MOVE 'RATE' TO REJ-REASON-CODE
+                       MOVE "INVALID OR ZERO HOURLY RATE"
+                           TO REJ-REASON-TEXT
+                   END-IF
+
+                   IF VALID-EMPLOYEE = 'YES'
+                       AND HOURS-WORKED > MAX-HOURS-CEILING
+                       MOVE 'NO ' TO VALID-EMPLOYEE
+                       MOVE 'HRS ' TO REJ-REASON-CODE
+                       MOVE "HOURS WORKED EXCEEDS CEILING"
+                           TO REJ-REASON-TEXT
+                   END-IF
+               ELSE
+                   MOVE 'NO ' TO VALID-EMPLOYEE
+                   MOVE 'PTYP' TO REJ-REASON-CODE
+                   MOVE "INVALID PAY TYPE - MUST BE H OR S"
+                       TO REJ-REASON-TEXT
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+           PERFORM VARYING DUPE-INDEX FROM 1 BY 1
+               UNTIL DUPE-INDEX > SEEN-COUNT
+               IF SEEN-EMP-ID (DUPE-INDEX) = EMP-ID
+                   MOVE 'NO ' TO VALID-EMPLOYEE
+                   MOVE 'DUPE' TO REJ-REASON-CODE
+                   MOVE "DUPLICATE EMPLOYEE ID" TO REJ-REASON-TEXT
+                   MOVE SEEN-COUNT TO DUPE-INDEX
+               END-IF
+           END-PERFORM.
+
+       WRITE-REJECT.
+           ADD 1 TO REJECT-COUNT.
+           MOVE EMP-ID TO REJ-EMP-ID.
+           MOVE EMP-NAME TO REJ-EMP-NAME.
+           WRITE REJECT-OUT.
+           DISPLAY "REJECTED Employee " EMP-ID " - " REJ-REASON-TEXT.
+
+       UPDATE-YTD.
+           MOVE EMP-ID TO YTD-EMP-ID.
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE GROSS-PAY TO YTD-GROSS-PAY
+                   MOVE NET-PAY TO YTD-NET-PAY
+                   MOVE FEDERAL-TAX TO YTD-FED-TAX
+                   MOVE STATE-TAX TO YTD-STATE-TAX
+                   MOVE TOTAL-DEDUCTIONS TO YTD-DEDUCTIONS
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD GROSS-PAY TO YTD-GROSS-PAY
+                   ADD NET-PAY TO YTD-NET-PAY
+                   ADD FEDERAL-TAX TO YTD-FED-TAX
+                   ADD STATE-TAX TO YTD-STATE-TAX
+                   ADD TOTAL-DEDUCTIONS TO YTD-DEDUCTIONS
+                   REWRITE YTD-RECORD
+           END-READ.
+
+       WRITE-ACH-RECORD.
+           MOVE EMP-ID TO ACH-EMP-ID.
+           MOVE ROUTING-NUMBER TO ACH-ROUTING-NUMBER.
+           MOVE ACCOUNT-NUMBER TO ACH-ACCOUNT-NUMBER.
+           MOVE NET-PAY TO ACH-NET-AMOUNT.
+           WRITE ACH-OUT.
+
+       CALCULATE-GROSS-PAY.
+           IF PAY-TYPE = 'S'
+               MOVE PERIOD-SALARY TO GROSS-PAY
+           ELSE
+               PERFORM CALCULATE-HOURLY-GROSS-PAY
+           END-IF.
+
+       CALCULATE-HOURLY-GROSS-PAY.
+           COMPUTE OVERTIME-RATE = HOURLY-RATE * 1.5.
+           COMPUTE DOUBLETIME-RATE = HOURLY-RATE * 2.
+
+           IF HOURS-WORKED > 60
+               MOVE 40 TO REGULAR-HOURS
+               MOVE 20 TO OVERTIME-HOURS
+               COMPUTE DOUBLETIME-HOURS = HOURS-WORKED - 60
+           ELSE
+               IF HOURS-WORKED > 40
+                   MOVE 40 TO REGULAR-HOURS
+                   COMPUTE OVERTIME-HOURS = HOURS-WORKED - 40
+                   MOVE 0 TO DOUBLETIME-HOURS
+               ELSE
+                   MOVE HOURS-WORKED TO REGULAR-HOURS
+                   MOVE 0 TO OVERTIME-HOURS
+                   MOVE 0 TO DOUBLETIME-HOURS
+               END-IF
+           END-IF.
+
+           COMPUTE GROSS-PAY =
+               (REGULAR-HOURS * HOURLY-RATE)
+               + (OVERTIME-HOURS * OVERTIME-RATE)
+               + (DOUBLETIME-HOURS * DOUBLETIME-RATE).
+
+       CALCULATE-NET-PAY.
+           COMPUTE RETIREMENT-401K-AMT =
+               GROSS-PAY * RETIREMENT-401K-RATE.
+           COMPUTE PRETAX-DEDUCTIONS =
+               HEALTH-INS-DEDUCTION + RETIREMENT-401K-AMT.
+
+           IF PRETAX-DEDUCTIONS > GROSS-PAY
+               MOVE GROSS-PAY TO PRETAX-DEDUCTIONS
+           END-IF.
+
+           COMPUTE TAXABLE-WAGES = GROSS-PAY - PRETAX-DEDUCTIONS.
+
+           IF TAXABLE-WAGES > 1500
+               COMPUTE FEDERAL-TAX =
+                   (500 * 0.10) + (1000 * 0.12)
+                   + ((TAXABLE-WAGES - 1500) * 0.22)
+           ELSE
+               IF TAXABLE-WAGES > 500
+                   COMPUTE FEDERAL-TAX =
+                       (500 * 0.10) + ((TAXABLE-WAGES - 500) * 0.12)
+               ELSE
+                   COMPUTE FEDERAL-TAX = TAXABLE-WAGES * 0.10
+               END-IF
+           END-IF.
+
+           IF TAXABLE-WAGES > 1500
+               COMPUTE STATE-TAX =
+                   (500 * STATE-TAX-RATE-LOW)
+                   + (1000 * STATE-TAX-RATE-MID)
+                   + ((TAXABLE-WAGES - 1500) * STATE-TAX-RATE-HIGH)
+           ELSE
+               IF TAXABLE-WAGES > 500
+                   COMPUTE STATE-TAX =
+                       (500 * STATE-TAX-RATE-LOW)
+                       + ((TAXABLE-WAGES - 500)
+                           * STATE-TAX-RATE-MID)
+               ELSE
+                   COMPUTE STATE-TAX =
+                       TAXABLE-WAGES * STATE-TAX-RATE-LOW
+               END-IF
+           END-IF.
+
+           COMPUTE TOTAL-DEDUCTIONS =
+               PRETAX-DEDUCTIONS + FEDERAL-TAX + STATE-TAX.
+
+           IF TOTAL-DEDUCTIONS > GROSS-PAY
+               MOVE GROSS-PAY TO TOTAL-DEDUCTIONS
+           END-IF.
+
+           COMPUTE NET-PAY = GROSS-PAY - TOTAL-DEDUCTIONS.
